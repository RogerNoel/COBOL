@@ -0,0 +1,174 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HRFEED.
+       AUTHOR.        R. NOEL.
+       INSTALLATION.  OPERATIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  DATE        BY   DESCRIPTION
+      *  2026-08-09  RN   Initial version - nightly extract of
+      *                   SIGNON-LOG into the HR timekeeping feed
+      *                   layout.  Run after SIGNRPT.
+      *****************************************************************
+      *  Reads SIGNON-LOG end to end and writes one fixed-width record
+      *  per USER-ID per day - USER-ID, date, first-in time and
+      *  last-out time - in the layout expected by HR's timekeeping
+      *  loader.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "HRFEEDW".
+
+           SELECT HR-FEED ASSIGN TO "HRFEED.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-HRFEED-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-LOG.
+       COPY "sgnlog.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-USER-ID              PIC X(10).
+           05  SW-SIGNON-DATE          PIC 9(08).
+           05  SW-SIGNON-TIME          PIC 9(08).
+           05  FILLER                  PIC X(10).
+
+       FD  HR-FEED.
+       01  HR-FEED-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SIGNLOG-STATUS           PIC X(02).
+       01  WS-HRFEED-STATUS            PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-EOF                      VALUE 'Y'.
+           05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD             VALUE 'Y' FALSE 'N'.
+
+       01  WS-PREV-USER-ID             PIC X(10) VALUE SPACES.
+       01  WS-PREV-DATE                PIC 9(08) VALUE ZEROS.
+       01  WS-FIRST-IN-TIME            PIC 9(08) VALUE ZEROS.
+       01  WS-LAST-OUT-TIME            PIC 9(08) VALUE ZEROS.
+
+       01  HR-FEED-RECORD.
+           05  HR-USER-ID              PIC X(10).
+           05  HR-DATE                 PIC 9(08).
+           05  HR-FIRST-IN             PIC 9(08).
+           05  HR-LAST-OUT             PIC 9(08).
+           05  FILLER                  PIC X(46) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-USER-ID SW-SIGNON-DATE SW-SIGNON-TIME
+               USING SIGNON-LOG
+               OUTPUT PROCEDURE IS 2000-PRODUCE-FEED
+                   THRU 2000-PRODUCE-FEED-EXIT
+
+           IF WS-FIRST-RECORD
+               DISPLAY 'HRFEED - AUCUNE CONNEXION TROUVEE DANS '
+                   'SIGNLOG'
+           END-IF
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT HR-FEED
+           IF WS-HRFEED-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE HRFEED.OUT, CODE '
+                   WS-HRFEED-STATUS
+               STOP RUN
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PRODUCE-FEED - SORT output procedure.  Control break on
+      *  USER-ID / SIGNON-DATE, same grouping as SIGNRPT.
+      *****************************************************************
+       2000-PRODUCE-FEED.
+           PERFORM 2100-RETURN-SORTED-RECORD
+               THRU 2100-RETURN-SORTED-RECORD-EXIT
+
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-RECORD
+                   PERFORM 2300-START-NEW-GROUP
+                       THRU 2300-START-NEW-GROUP-EXIT
+               ELSE
+                   IF SW-USER-ID NOT = WS-PREV-USER-ID
+                       OR SW-SIGNON-DATE NOT = WS-PREV-DATE
+                       PERFORM 2900-WRITE-FEED-RECORD
+                           THRU 2900-WRITE-FEED-RECORD-EXIT
+                       PERFORM 2300-START-NEW-GROUP
+                           THRU 2300-START-NEW-GROUP-EXIT
+                   ELSE
+                       MOVE SW-SIGNON-TIME TO WS-LAST-OUT-TIME
+                   END-IF
+               END-IF
+               PERFORM 2100-RETURN-SORTED-RECORD
+                   THRU 2100-RETURN-SORTED-RECORD-EXIT
+           END-PERFORM
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2900-WRITE-FEED-RECORD
+                   THRU 2900-WRITE-FEED-RECORD-EXIT
+           END-IF.
+       2000-PRODUCE-FEED-EXIT.
+           EXIT.
+
+       2100-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-EOF TO TRUE.
+       2100-RETURN-SORTED-RECORD-EXIT.
+           EXIT.
+
+       2300-START-NEW-GROUP.
+           SET WS-FIRST-RECORD TO FALSE
+           MOVE SW-USER-ID TO WS-PREV-USER-ID
+           MOVE SW-SIGNON-DATE TO WS-PREV-DATE
+           MOVE SW-SIGNON-TIME TO WS-FIRST-IN-TIME
+           MOVE SW-SIGNON-TIME TO WS-LAST-OUT-TIME.
+       2300-START-NEW-GROUP-EXIT.
+           EXIT.
+
+       2900-WRITE-FEED-RECORD.
+           MOVE SPACES TO HR-FEED-LINE
+           MOVE WS-PREV-USER-ID TO HR-USER-ID
+           MOVE WS-PREV-DATE TO HR-DATE
+           MOVE WS-FIRST-IN-TIME TO HR-FIRST-IN
+           MOVE WS-LAST-OUT-TIME TO HR-LAST-OUT
+           WRITE HR-FEED-LINE FROM HR-FEED-RECORD.
+       2900-WRITE-FEED-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-FINALIZE
+      *****************************************************************
+       8000-FINALIZE.
+           CLOSE HR-FEED.
+       8000-FINALIZE-EXIT.
+           EXIT.
