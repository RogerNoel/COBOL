@@ -0,0 +1,370 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    EXERC1B.
+       AUTHOR.        R. NOEL.
+       INSTALLATION.  OPERATIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  DATE        BY   DESCRIPTION
+      *  2026-08-09  RN   Initial version - batch sign-on driver over
+      *                   SIGNON-TRANS, with checkpoint/restart.
+      *****************************************************************
+      *  Batch counterpart to the interactive EXERCICE1.  Reads a
+      *  whole file of USER-ID/password pairs from SIGNON-TRANS and
+      *  validates each one against USER-MASTER, driving the same
+      *  lockout counter and SIGNON-LOG audit trail as the interactive
+      *  program.  A checkpoint record is rewritten every
+      *  CHECKPOINT-INTERVAL transactions so a run that abends can be
+      *  restarted without reprocessing transactions already handled.
+      *
+      *  SIGNON-TRANS carries only a USER-ID and password (no PIN), so
+      *  the PIN second factor and the interactive forced-password-
+      *  change dialogue from EXERCICE1 do not apply here; a
+      *  transaction against an account that needs a new password is
+      *  reported as such in SIGNON-RESULTS rather than prompting for
+      *  one.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-TRANS ASSIGN TO "SIGNTRAN"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNTRAN-STATUS.
+
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USRMAST-KEY
+               FILE STATUS IS WS-USRMAST-STATUS.
+
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+
+           SELECT SIGNON-RESULTS ASSIGN TO "SIGNRSLT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNRSLT-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "EXERC1B.CKP"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-TRANS.
+       COPY "sgntran.cpy".
+
+       FD  USER-MASTER.
+       COPY "usrmast.cpy".
+
+       FD  SIGNON-LOG.
+       COPY "sgnlog.cpy".
+
+       FD  SIGNON-RESULTS.
+       01  RESULT-LINE                 PIC X(80).
+
+       FD  CHECKPOINT-FILE.
+       COPY "chkpt.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-SIGNTRAN-STATUS          PIC X(02).
+       01  WS-USRMAST-STATUS           PIC X(02).
+           88  USRMAST-OK                      VALUE '00'.
+       01  WS-SIGNLOG-STATUS           PIC X(02).
+       01  WS-SIGNRSLT-STATUS          PIC X(02).
+       01  WS-CHECKPOINT-STATUS        PIC X(02).
+           88  CHECKPOINT-OK                   VALUE '00'.
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+
+       01  WS-CHECKPOINT-INTERVAL      PIC 9(04) COMP VALUE 100.
+       01  WS-SKIP-COUNT                      PIC 9(08) COMP VALUE ZERO.
+       01  WS-SKIP-INDEX                      PIC 9(08) COMP VALUE ZERO.
+       01  WS-RECORDS-PROCESSED               PIC 9(08) COMP VALUE ZERO.
+       01  WS-RECORDS-SINCE-CHECKPOINT        PIC 9(08) COMP VALUE ZERO.
+       01  WS-RECORDS-ACCEPTED                PIC 9(08) COMP VALUE ZERO.
+       01  WS-RECORDS-REJECTED                PIC 9(08) COMP VALUE ZERO.
+
+       01  WS-RESULT-CODE               PIC X(04).
+       01  WS-RESULT-TEXT               PIC X(40).
+
+       01  RESULT-DETAIL-LINE.
+           05  RD-USER-ID               PIC X(10).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RD-RESULT-CODE           PIC X(04).
+           05  FILLER                   PIC X(02) VALUE SPACES.
+           05  RD-RESULT-TEXT           PIC X(40).
+           05  FILLER                   PIC X(22) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-EOF
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           PERFORM 1100-READ-CHECKPOINT
+               THRU 1100-READ-CHECKPOINT-EXIT
+
+           OPEN INPUT SIGNON-TRANS
+           IF WS-SIGNTRAN-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE SIGNTRAN, CODE '
+                   WS-SIGNTRAN-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN I-O USER-MASTER
+           IF NOT USRMAST-OK
+               DISPLAY 'ERREUR OUVERTURE USER-MASTER, CODE '
+                   WS-USRMAST-STATUS
+               STOP RUN
+           END-IF
+
+           OPEN OUTPUT SIGNON-RESULTS
+           IF WS-SIGNRSLT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE SIGNRSLT, CODE '
+                   WS-SIGNRSLT-STATUS
+               STOP RUN
+           END-IF
+
+           IF WS-SKIP-COUNT > 0
+               DISPLAY 'REPRISE APRES POINT DE CONTROLE - '
+                   WS-SKIP-COUNT ' TRANSACTIONS DEJA TRAITEES'
+               MOVE WS-SKIP-COUNT TO WS-RECORDS-PROCESSED
+               PERFORM 1300-SKIP-PROCESSED-RECORDS
+                   THRU 1300-SKIP-PROCESSED-RECORDS-EXIT
+           END-IF
+
+           PERFORM 2100-READ-NEXT-TRANSACTION
+               THRU 2100-READ-NEXT-TRANSACTION-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1100-READ-CHECKPOINT - resume point from a prior abended run
+      *****************************************************************
+       1100-READ-CHECKPOINT.
+           MOVE ZERO TO WS-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-OK
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CK-RECORD-COUNT TO WS-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1100-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  1300-SKIP-PROCESSED-RECORDS - fast-forward SIGNON-TRANS past
+      *  transactions already handled before the last abend
+      *****************************************************************
+       1300-SKIP-PROCESSED-RECORDS.
+           MOVE ZERO TO WS-SKIP-INDEX
+           PERFORM 1350-SKIP-ONE-RECORD
+               THRU 1350-SKIP-ONE-RECORD-EXIT
+               UNTIL WS-EOF OR WS-SKIP-INDEX >= WS-SKIP-COUNT.
+       1300-SKIP-PROCESSED-RECORDS-EXIT.
+           EXIT.
+
+       1350-SKIP-ONE-RECORD.
+           READ SIGNON-TRANS
+               AT END
+                   SET WS-EOF TO TRUE
+           END-READ
+           ADD 1 TO WS-SKIP-INDEX.
+       1350-SKIP-ONE-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-TRANSACTION
+      *****************************************************************
+       2000-PROCESS-TRANSACTION.
+           PERFORM 2200-VALIDATE-TRANSACTION
+               THRU 2200-VALIDATE-TRANSACTION-EXIT
+
+           PERFORM 2900-WRITE-RESULT
+               THRU 2900-WRITE-RESULT-EXIT
+
+           ADD 1 TO WS-RECORDS-PROCESSED
+           ADD 1 TO WS-RECORDS-SINCE-CHECKPOINT
+           IF WS-RECORDS-SINCE-CHECKPOINT >= WS-CHECKPOINT-INTERVAL
+               PERFORM 7000-WRITE-CHECKPOINT
+                   THRU 7000-WRITE-CHECKPOINT-EXIT
+               MOVE ZERO TO WS-RECORDS-SINCE-CHECKPOINT
+           END-IF
+
+           PERFORM 2100-READ-NEXT-TRANSACTION
+               THRU 2100-READ-NEXT-TRANSACTION-EXIT.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-TRANSACTION.
+           READ SIGNON-TRANS
+               AT END
+                   SET WS-EOF TO TRUE.
+       2100-READ-NEXT-TRANSACTION-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2200-VALIDATE-TRANSACTION - same rules as EXERCICE1, minus
+      *  the PIN and the interactive forced-password-change dialogue
+      *****************************************************************
+       2200-VALIDATE-TRANSACTION.
+           MOVE ST-USER-ID TO UM-USER-ID
+           MOVE SPACES TO WS-RESULT-TEXT
+           READ USER-MASTER
+               INVALID KEY
+                   MOVE 'UNKN' TO WS-RESULT-CODE
+                   MOVE 'IDENTIFIANT INCONNU' TO WS-RESULT-TEXT
+           END-READ
+
+           IF USRMAST-OK
+               IF UM-DEACTIVATED
+                   MOVE 'DEAC' TO WS-RESULT-CODE
+                   MOVE 'COMPTE DESACTIVE' TO WS-RESULT-TEXT
+               ELSE
+                   IF UM-LOCKED
+                       MOVE 'LOCK' TO WS-RESULT-CODE
+                       MOVE 'COMPTE VERROUILLE' TO WS-RESULT-TEXT
+                   ELSE
+                       IF ST-PASSWORD NOT = UM-PASSWORD
+                           PERFORM 2400-RECORD-FAILED-ATTEMPT
+                               THRU 2400-RECORD-FAILED-ATTEMPT-EXIT
+                       ELSE
+                           MOVE 0 TO UM-FAILED-ATTEMPTS
+                           REWRITE USRMAST-RECORD
+                           PERFORM 2600-RECORD-SIGNON
+                               THRU 2600-RECORD-SIGNON-EXIT
+                           IF UM-CHANGE-PWD-REQUIRED
+                               MOVE 'EXPR' TO WS-RESULT-CODE
+                               MOVE 'MOT DE PASSE EXPIRE' TO
+                                   WS-RESULT-TEXT
+                           ELSE
+                               MOVE 'OK  ' TO WS-RESULT-CODE
+                               MOVE 'CONNEXION ACCEPTEE' TO
+                                   WS-RESULT-TEXT
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+       2200-VALIDATE-TRANSACTION-EXIT.
+           EXIT.
+
+       2400-RECORD-FAILED-ATTEMPT.
+           ADD 1 TO UM-FAILED-ATTEMPTS
+           IF UM-FAILED-ATTEMPTS >= 3
+               SET UM-LOCKED TO TRUE
+               MOVE 'LOCK' TO WS-RESULT-CODE
+               MOVE 'MOT DE PASSE INVALIDE - COMPTE BLOQUE' TO
+                   WS-RESULT-TEXT
+           ELSE
+               MOVE 'PWD ' TO WS-RESULT-CODE
+               MOVE 'MOT DE PASSE INVALIDE' TO WS-RESULT-TEXT
+           END-IF
+           REWRITE USRMAST-RECORD.
+       2400-RECORD-FAILED-ATTEMPT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2600-RECORD-SIGNON - append the successful sign-on to the
+      *  audit trail, same as the interactive program
+      *****************************************************************
+       2600-RECORD-SIGNON.
+           OPEN EXTEND SIGNON-LOG
+           IF WS-SIGNLOG-STATUS = '05' OR WS-SIGNLOG-STATUS = '35'
+               OPEN OUTPUT SIGNON-LOG
+           END-IF
+           MOVE ST-USER-ID TO SL-USER-ID
+           ACCEPT SL-SIGNON-DATE FROM DATE YYYYMMDD
+           ACCEPT SL-SIGNON-TIME FROM TIME
+           WRITE SIGNON-LOG-RECORD
+           CLOSE SIGNON-LOG
+           ADD 1 TO WS-RECORDS-ACCEPTED.
+       2600-RECORD-SIGNON-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2900-WRITE-RESULT
+      *****************************************************************
+       2900-WRITE-RESULT.
+           MOVE SPACES TO RESULT-LINE
+           MOVE ST-USER-ID TO RD-USER-ID
+           MOVE WS-RESULT-CODE TO RD-RESULT-CODE
+           MOVE WS-RESULT-TEXT TO RD-RESULT-TEXT
+           WRITE RESULT-LINE FROM RESULT-DETAIL-LINE
+           IF WS-RESULT-CODE NOT = 'OK  '
+               AND WS-RESULT-CODE NOT = 'EXPR'
+               ADD 1 TO WS-RECORDS-REJECTED
+           END-IF.
+       2900-WRITE-RESULT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  7000-WRITE-CHECKPOINT - persist progress so a restart can
+      *  skip transactions already handled
+      *****************************************************************
+       7000-WRITE-CHECKPOINT.
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'AVERTISSEMENT - ECRITURE POINT DE CONTROLE '
+                   'IMPOSSIBLE, CODE ' WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE ST-USER-ID TO CK-LAST-USER-ID
+               MOVE WS-RECORDS-PROCESSED TO CK-RECORD-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       7000-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-FINALIZE - close down and clear the checkpoint since the
+      *  whole transaction file completed normally
+      *****************************************************************
+       8000-FINALIZE.
+           CLOSE SIGNON-TRANS
+           CLOSE USER-MASTER
+           CLOSE SIGNON-RESULTS
+
+           OPEN OUTPUT CHECKPOINT-FILE
+           IF NOT CHECKPOINT-OK
+               DISPLAY 'AVERTISSEMENT - EFFACEMENT POINT DE CONTROLE '
+                   'IMPOSSIBLE, CODE ' WS-CHECKPOINT-STATUS
+           ELSE
+               MOVE SPACES TO CK-LAST-USER-ID
+               MOVE ZERO TO CK-RECORD-COUNT
+               WRITE CHECKPOINT-RECORD
+               CLOSE CHECKPOINT-FILE
+           END-IF
+
+           DISPLAY 'EXERC1B - TRANSACTIONS TRAITEES: '
+               WS-RECORDS-PROCESSED
+           DISPLAY 'EXERC1B - CONNEXIONS ACCEPTEES: '
+               WS-RECORDS-ACCEPTED
+           DISPLAY 'EXERC1B - CONNEXIONS REJETEES: '
+               WS-RECORDS-REJECTED.
+       8000-FINALIZE-EXIT.
+           EXIT.
