@@ -0,0 +1,126 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PWDEXPIR.
+       AUTHOR.        R. NOEL.
+       INSTALLATION.  OPERATIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  DATE        BY   DESCRIPTION
+      *  2026-08-09  RN   Initial version - nightly password-aging
+      *                   sweep of USER-MASTER.
+      *****************************************************************
+      *  Scans USER-MASTER end to end and sets UM-MUST-CHANGE-PWD on
+      *  any record whose UM-PASSWORD-LAST-CHANGED is more than 90
+      *  days old.  EXERCICE1 checks that indicator after a successful
+      *  password match and forces a new password before sign-on
+      *  completes.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS USRMAST-KEY
+               FILE STATUS IS WS-USRMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "usrmast.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-USRMAST-STATUS           PIC X(02).
+           88  USRMAST-OK                      VALUE '00'.
+           88  USRMAST-EOF                     VALUE '10'.
+
+       01  WS-EOF-SWITCH               PIC X(01) VALUE 'N'.
+           88  WS-EOF                          VALUE 'Y'.
+
+       01  WS-TODAY-DATE                       PIC 9(08).
+       01  WS-TODAY-INTEGER                    PIC 9(09) COMP.
+       01  WS-LAST-CHANGED-INTEGER             PIC 9(09) COMP.
+       01  WS-DAYS-SINCE-CHANGE                PIC S9(09) COMP.
+
+       01  WS-RECORDS-READ                    PIC 9(07) COMP VALUE ZERO.
+       01  WS-RECORDS-FLAGGED                 PIC 9(07) COMP VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-RECORD
+               THRU 2000-PROCESS-RECORD-EXIT
+               UNTIL WS-EOF
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O USER-MASTER
+           IF NOT USRMAST-OK
+               DISPLAY 'ERREUR OUVERTURE USER-MASTER, CODE '
+                   WS-USRMAST-STATUS
+               STOP RUN
+           END-IF
+
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           COMPUTE WS-TODAY-INTEGER =
+               FUNCTION INTEGER-OF-DATE (WS-TODAY-DATE)
+
+           PERFORM 2100-READ-NEXT-RECORD
+               THRU 2100-READ-NEXT-RECORD-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-RECORD - age each record and reset expired ones
+      *****************************************************************
+       2000-PROCESS-RECORD.
+           ADD 1 TO WS-RECORDS-READ
+
+           COMPUTE WS-LAST-CHANGED-INTEGER =
+               FUNCTION INTEGER-OF-DATE (UM-PASSWORD-LAST-CHANGED)
+           COMPUTE WS-DAYS-SINCE-CHANGE =
+               WS-TODAY-INTEGER - WS-LAST-CHANGED-INTEGER
+
+           IF WS-DAYS-SINCE-CHANGE > 90
+               SET UM-CHANGE-PWD-REQUIRED TO TRUE
+               REWRITE USRMAST-RECORD
+               ADD 1 TO WS-RECORDS-FLAGGED
+           END-IF
+
+           PERFORM 2100-READ-NEXT-RECORD
+               THRU 2100-READ-NEXT-RECORD-EXIT.
+       2000-PROCESS-RECORD-EXIT.
+           EXIT.
+
+       2100-READ-NEXT-RECORD.
+           READ USER-MASTER NEXT RECORD
+               AT END
+                   SET WS-EOF TO TRUE.
+       2100-READ-NEXT-RECORD-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-FINALIZE
+      *****************************************************************
+       8000-FINALIZE.
+           DISPLAY 'PWDEXPIR - ENREGISTREMENTS LUS: ' WS-RECORDS-READ
+           DISPLAY 'PWDEXPIR - COMPTES MARQUES A CHANGER: '
+               WS-RECORDS-FLAGGED
+           CLOSE USER-MASTER.
+       8000-FINALIZE-EXIT.
+           EXIT.
