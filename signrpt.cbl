@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    SIGNRPT.
+       AUTHOR.        R. NOEL.
+       INSTALLATION.  OPERATIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  DATE        BY   DESCRIPTION
+      *  2026-08-09  RN   Initial version - daily sign-on summary
+      *                   report driven off SIGNON-LOG.
+      *****************************************************************
+      *  Reads SIGNON-LOG end to end, sorts it by USER-ID and date,
+      *  and prints one line per USER-ID per day showing the first
+      *  and last sign-on time and a count, with a grand total of
+      *  sign-ons at the bottom.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+
+           SELECT SORT-WORK ASSIGN TO "SIGNSRTW".
+
+           SELECT SIGNON-RPT ASSIGN TO "SIGNRPT.OUT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNRPT-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-LOG.
+       COPY "sgnlog.cpy".
+
+       SD  SORT-WORK.
+       01  SORT-WORK-RECORD.
+           05  SW-USER-ID              PIC X(10).
+           05  SW-SIGNON-DATE          PIC 9(08).
+           05  SW-SIGNON-TIME          PIC 9(08).
+           05  FILLER                  PIC X(10).
+
+       FD  SIGNON-RPT.
+       01  RPT-LINE                    PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SIGNLOG-STATUS           PIC X(02).
+       01  WS-SIGNRPT-STATUS           PIC X(02).
+
+       01  WS-SWITCHES.
+           05  WS-EOF-SWITCH           PIC X(01) VALUE 'N'.
+               88  WS-EOF                      VALUE 'Y'.
+           05  WS-FIRST-RECORD-SWITCH  PIC X(01) VALUE 'Y'.
+               88  WS-FIRST-RECORD             VALUE 'Y' FALSE 'N'.
+
+       01  WS-PREV-USER-ID             PIC X(10) VALUE SPACES.
+       01  WS-PREV-DATE                PIC 9(08) VALUE ZEROS.
+       01  WS-FIRST-SIGNON-TIME        PIC 9(08) VALUE ZEROS.
+       01  WS-LAST-SIGNON-TIME         PIC 9(08) VALUE ZEROS.
+       01  WS-USER-DAY-COUNT           PIC 9(05) COMP VALUE ZERO.
+       01  WS-GRAND-TOTAL              PIC 9(07) COMP VALUE ZERO.
+
+       01  RPT-HEADING-LINE.
+           05  FILLER                  PIC X(80) VALUE
+               'USER-ID    DATE      1ERE CNX  DERN. CNX  NB CNX'.
+
+       01  RPT-DETAIL-LINE.
+           05  RPT-USER-ID             PIC X(10).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-DATE                PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-FIRST-TIME          PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-LAST-TIME           PIC 9(08).
+           05  FILLER                  PIC X(02) VALUE SPACES.
+           05  RPT-COUNT               PIC ZZZZ9.
+           05  FILLER                  PIC X(33) VALUE SPACES.
+
+       01  RPT-TOTAL-LINE.
+           05  FILLER                  PIC X(30) VALUE
+               'TOTAL GENERAL DES CONNEXIONS: '.
+           05  RPT-GRAND-TOTAL         PIC ZZZZZZ9.
+           05  FILLER                  PIC X(43) VALUE SPACES.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           SORT SORT-WORK
+               ON ASCENDING KEY SW-USER-ID SW-SIGNON-DATE SW-SIGNON-TIME
+               USING SIGNON-LOG
+               OUTPUT PROCEDURE IS 2000-PRODUCE-REPORT
+                   THRU 2000-PRODUCE-REPORT-EXIT
+
+           IF WS-FIRST-RECORD
+               DISPLAY 'SIGNRPT - AUCUNE CONNEXION TROUVEE DANS '
+                   'SIGNLOG'
+           END-IF
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE - open the printed report
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN OUTPUT SIGNON-RPT
+           IF WS-SIGNRPT-STATUS NOT = '00'
+               DISPLAY 'ERREUR OUVERTURE SIGNRPT.OUT, CODE '
+                   WS-SIGNRPT-STATUS
+               STOP RUN
+           END-IF
+           WRITE RPT-LINE FROM RPT-HEADING-LINE.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PRODUCE-REPORT - SORT output procedure.  Reads the
+      *  sorted work file and produces one detail line per USER-ID
+      *  per day (control break on USER-ID / SIGNON-DATE).
+      *****************************************************************
+       2000-PRODUCE-REPORT.
+           PERFORM 2100-RETURN-SORTED-RECORD
+               THRU 2100-RETURN-SORTED-RECORD-EXIT
+
+           PERFORM UNTIL WS-EOF
+               IF WS-FIRST-RECORD
+                   PERFORM 2300-START-NEW-GROUP
+                       THRU 2300-START-NEW-GROUP-EXIT
+               ELSE
+                   IF SW-USER-ID NOT = WS-PREV-USER-ID
+                       OR SW-SIGNON-DATE NOT = WS-PREV-DATE
+                       PERFORM 2900-WRITE-DETAIL-LINE
+                           THRU 2900-WRITE-DETAIL-LINE-EXIT
+                       PERFORM 2300-START-NEW-GROUP
+                           THRU 2300-START-NEW-GROUP-EXIT
+                   ELSE
+                       PERFORM 2400-ACCUMULATE-GROUP
+                           THRU 2400-ACCUMULATE-GROUP-EXIT
+                   END-IF
+               END-IF
+               PERFORM 2100-RETURN-SORTED-RECORD
+                   THRU 2100-RETURN-SORTED-RECORD-EXIT
+           END-PERFORM
+
+           IF NOT WS-FIRST-RECORD
+               PERFORM 2900-WRITE-DETAIL-LINE
+                   THRU 2900-WRITE-DETAIL-LINE-EXIT
+           END-IF.
+       2000-PRODUCE-REPORT-EXIT.
+           EXIT.
+
+       2100-RETURN-SORTED-RECORD.
+           RETURN SORT-WORK
+               AT END
+                   SET WS-EOF TO TRUE.
+       2100-RETURN-SORTED-RECORD-EXIT.
+           EXIT.
+
+       2300-START-NEW-GROUP.
+           SET WS-FIRST-RECORD TO FALSE
+           MOVE SW-USER-ID TO WS-PREV-USER-ID
+           MOVE SW-SIGNON-DATE TO WS-PREV-DATE
+           MOVE SW-SIGNON-TIME TO WS-FIRST-SIGNON-TIME
+           MOVE SW-SIGNON-TIME TO WS-LAST-SIGNON-TIME
+           MOVE 1 TO WS-USER-DAY-COUNT.
+       2300-START-NEW-GROUP-EXIT.
+           EXIT.
+
+       2400-ACCUMULATE-GROUP.
+           MOVE SW-SIGNON-TIME TO WS-LAST-SIGNON-TIME
+           ADD 1 TO WS-USER-DAY-COUNT.
+       2400-ACCUMULATE-GROUP-EXIT.
+           EXIT.
+
+       2900-WRITE-DETAIL-LINE.
+           MOVE SPACES TO RPT-LINE
+           MOVE WS-PREV-USER-ID TO RPT-USER-ID
+           MOVE WS-PREV-DATE TO RPT-DATE
+           MOVE WS-FIRST-SIGNON-TIME TO RPT-FIRST-TIME
+           MOVE WS-LAST-SIGNON-TIME TO RPT-LAST-TIME
+           MOVE WS-USER-DAY-COUNT TO RPT-COUNT
+           WRITE RPT-LINE FROM RPT-DETAIL-LINE
+           ADD WS-USER-DAY-COUNT TO WS-GRAND-TOTAL.
+       2900-WRITE-DETAIL-LINE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-FINALIZE - print the grand total and close the report
+      *****************************************************************
+       8000-FINALIZE.
+           MOVE WS-GRAND-TOTAL TO RPT-GRAND-TOTAL
+           WRITE RPT-LINE FROM RPT-TOTAL-LINE
+           CLOSE SIGNON-RPT.
+       8000-FINALIZE-EXIT.
+           EXIT.
