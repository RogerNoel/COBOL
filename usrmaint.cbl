@@ -0,0 +1,258 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    USRMAINT.
+       AUTHOR.        R. NOEL.
+       INSTALLATION.  OPERATIONS.
+       DATE-WRITTEN.  2026-08-09.
+       DATE-COMPILED.
+      *****************************************************************
+      *  MODIFICATION HISTORY
+      *  ---------------------------------------------------------
+      *  DATE        BY   DESCRIPTION
+      *  2026-08-09  RN   Initial version - menu-driven maintenance
+      *                   of USER-MASTER (Add/Change/Deactivate/List).
+      *****************************************************************
+      *  Lets operations staff add, change, deactivate and list
+      *  USER-MASTER records - USER-ID, password, PIN, and the
+      *  lockout/expiration indicators - without touching the file
+      *  directly with a utility.
+      *****************************************************************
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USRMAST-KEY
+               FILE STATUS IS WS-USRMAST-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "usrmast.cpy".
+
+       WORKING-STORAGE SECTION.
+       01  WS-USRMAST-STATUS           PIC X(02).
+           88  USRMAST-OK                      VALUE '00'.
+           88  USRMAST-DUPLICATE-KEY           VALUE '22'.
+           88  USRMAST-NOT-FOUND               VALUE '23' '35'.
+           88  USRMAST-EOF                     VALUE '10'.
+
+       01  WS-DONE-SWITCH              PIC X(01) VALUE 'N'.
+           88  WS-DONE                         VALUE 'Y'.
+
+       01  WS-LIST-EOF-SWITCH          PIC X(01) VALUE 'N'.
+           88  WS-LIST-EOF                     VALUE 'Y'.
+
+       01  WS-MENU-CHOICE              PIC X(01).
+       01  WS-ENTERED-USER-ID          PIC X(10).
+       01  WS-ENTERED-PASSWORD         PIC X(04).
+       01  WS-ENTERED-PIN              PIC X(04).
+       01  WS-TODAY-DATE               PIC 9(08).
+
+       01  WS-MENU-SCREEN.
+           05  FILLER PIC X(40) VALUE
+               '----------------------------------------'.
+           05  FILLER PIC X(40) VALUE
+               ' MAINTENANCE USER-MASTER'.
+           05  FILLER PIC X(40) VALUE
+               ' 1 - AJOUTER UN COMPTE'.
+           05  FILLER PIC X(40) VALUE
+               ' 2 - MODIFIER UN COMPTE'.
+           05  FILLER PIC X(40) VALUE
+               ' 3 - DESACTIVER UN COMPTE'.
+           05  FILLER PIC X(40) VALUE
+               ' 4 - LISTER LES COMPTES'.
+           05  FILLER PIC X(40) VALUE
+               ' 5 - QUITTER'.
+           05  FILLER PIC X(40) VALUE
+               '----------------------------------------'.
+
+       PROCEDURE DIVISION.
+      *****************************************************************
+      *  0000-MAINLINE
+      *****************************************************************
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT
+
+           PERFORM 2000-PROCESS-MENU
+               THRU 2000-PROCESS-MENU-EXIT
+               UNTIL WS-DONE
+
+           PERFORM 8000-FINALIZE
+               THRU 8000-FINALIZE-EXIT
+
+           STOP RUN.
+
+      *****************************************************************
+      *  1000-INITIALIZE
+      *****************************************************************
+       1000-INITIALIZE.
+           OPEN I-O USER-MASTER
+           IF USRMAST-NOT-FOUND
+               OPEN OUTPUT USER-MASTER
+               CLOSE USER-MASTER
+               OPEN I-O USER-MASTER
+           END-IF
+           IF NOT USRMAST-OK
+               DISPLAY 'ERREUR OUVERTURE USER-MASTER, CODE '
+                   WS-USRMAST-STATUS
+               STOP RUN
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  2000-PROCESS-MENU
+      *****************************************************************
+       2000-PROCESS-MENU.
+           DISPLAY WS-MENU-SCREEN
+           DISPLAY 'VOTRE CHOIX: '
+           ACCEPT WS-MENU-CHOICE
+
+           EVALUATE WS-MENU-CHOICE
+               WHEN '1'
+                   PERFORM 3000-ADD-USER
+                       THRU 3000-ADD-USER-EXIT
+               WHEN '2'
+                   PERFORM 4000-CHANGE-USER
+                       THRU 4000-CHANGE-USER-EXIT
+               WHEN '3'
+                   PERFORM 5000-DEACTIVATE-USER
+                       THRU 5000-DEACTIVATE-USER-EXIT
+               WHEN '4'
+                   PERFORM 6000-LIST-USERS
+                       THRU 6000-LIST-USERS-EXIT
+               WHEN '5'
+                   SET WS-DONE TO TRUE
+               WHEN OTHER
+                   DISPLAY 'CHOIX INVALIDE.'
+           END-EVALUATE.
+       2000-PROCESS-MENU-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  3000-ADD-USER
+      *****************************************************************
+       3000-ADD-USER.
+           DISPLAY 'NOUVEL IDENTIFIANT (10 CAR.): '
+           ACCEPT WS-ENTERED-USER-ID
+           DISPLAY 'MOT DE PASSE (4 CAR.): '
+           ACCEPT WS-ENTERED-PASSWORD
+           DISPLAY 'CODE PIN (4 CHIFFRES): '
+           ACCEPT WS-ENTERED-PIN
+
+           INITIALIZE USRMAST-RECORD
+           MOVE WS-ENTERED-USER-ID TO UM-USER-ID
+           MOVE WS-ENTERED-PASSWORD TO UM-PASSWORD
+           MOVE WS-ENTERED-PIN TO UM-PIN
+           MOVE 0 TO UM-FAILED-ATTEMPTS
+           SET UM-NOT-LOCKED TO TRUE
+           SET UM-CHANGE-PWD-NOT-REQD TO TRUE
+           SET UM-ACTIVE TO TRUE
+           ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+           MOVE WS-TODAY-DATE TO UM-PASSWORD-LAST-CHANGED
+
+           WRITE USRMAST-RECORD
+               INVALID KEY
+                   DISPLAY 'IDENTIFIANT DEJA EXISTANT: '
+                       WS-ENTERED-USER-ID
+               NOT INVALID KEY
+                   DISPLAY 'COMPTE CREE: ' WS-ENTERED-USER-ID
+           END-WRITE.
+       3000-ADD-USER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  4000-CHANGE-USER - reset password and PIN, unlock the
+      *  account and clear the failed-attempt counter
+      *****************************************************************
+       4000-CHANGE-USER.
+           DISPLAY 'IDENTIFIANT A MODIFIER: '
+           ACCEPT WS-ENTERED-USER-ID
+           MOVE WS-ENTERED-USER-ID TO UM-USER-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY 'IDENTIFIANT INCONNU: ' WS-ENTERED-USER-ID
+           END-READ
+
+           IF USRMAST-OK
+               DISPLAY 'NOUVEAU MOT DE PASSE (4 CAR.): '
+               ACCEPT WS-ENTERED-PASSWORD
+               DISPLAY 'NOUVEAU CODE PIN (4 CHIFFRES): '
+               ACCEPT WS-ENTERED-PIN
+
+               MOVE WS-ENTERED-PASSWORD TO UM-PASSWORD
+               MOVE WS-ENTERED-PIN TO UM-PIN
+               MOVE 0 TO UM-FAILED-ATTEMPTS
+               SET UM-NOT-LOCKED TO TRUE
+               SET UM-CHANGE-PWD-NOT-REQD TO TRUE
+               ACCEPT WS-TODAY-DATE FROM DATE YYYYMMDD
+               MOVE WS-TODAY-DATE TO UM-PASSWORD-LAST-CHANGED
+
+               REWRITE USRMAST-RECORD
+               DISPLAY 'COMPTE MODIFIE: ' WS-ENTERED-USER-ID
+           END-IF.
+       4000-CHANGE-USER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  5000-DEACTIVATE-USER
+      *****************************************************************
+       5000-DEACTIVATE-USER.
+           DISPLAY 'IDENTIFIANT A DESACTIVER: '
+           ACCEPT WS-ENTERED-USER-ID
+           MOVE WS-ENTERED-USER-ID TO UM-USER-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY 'IDENTIFIANT INCONNU: ' WS-ENTERED-USER-ID
+           END-READ
+
+           IF USRMAST-OK
+               SET UM-DEACTIVATED TO TRUE
+               REWRITE USRMAST-RECORD
+               DISPLAY 'COMPTE DESACTIVE: ' WS-ENTERED-USER-ID
+           END-IF.
+       5000-DEACTIVATE-USER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  6000-LIST-USERS - browse USER-MASTER from the beginning
+      *****************************************************************
+       6000-LIST-USERS.
+           DISPLAY 'IDENTIFIANT  STATUT  VERROU  A CHANGER  ECHECS'
+           MOVE 'N' TO WS-LIST-EOF-SWITCH
+           MOVE LOW-VALUES TO UM-USER-ID
+           START USER-MASTER KEY IS NOT LESS THAN USRMAST-KEY
+               INVALID KEY
+                   DISPLAY 'AUCUN COMPTE DANS USER-MASTER.'
+                   SET WS-LIST-EOF TO TRUE
+           END-START
+
+           PERFORM UNTIL WS-LIST-EOF
+               READ USER-MASTER NEXT RECORD
+                   AT END
+                       SET WS-LIST-EOF TO TRUE
+                   NOT AT END
+                       PERFORM 6100-DISPLAY-USER
+                           THRU 6100-DISPLAY-USER-EXIT
+               END-READ
+           END-PERFORM.
+       6000-LIST-USERS-EXIT.
+           EXIT.
+
+       6100-DISPLAY-USER.
+           DISPLAY UM-USER-ID '  ' UM-ACTIVE-STATUS '       '
+               UM-ACCOUNT-LOCKED '       ' UM-MUST-CHANGE-PWD
+               '         ' UM-FAILED-ATTEMPTS.
+       6100-DISPLAY-USER-EXIT.
+           EXIT.
+
+      *****************************************************************
+      *  8000-FINALIZE
+      *****************************************************************
+       8000-FINALIZE.
+           CLOSE USER-MASTER.
+       8000-FINALIZE-EXIT.
+           EXIT.
