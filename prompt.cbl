@@ -2,18 +2,45 @@
        PROGRAM-ID. interactionUtilisateur.
        AUTHOR. Roger.
       *    Section où on déclare des variables
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+      *    Historique des modifications
+      *    2026-08-09  RN  Ajout de la trace de connexion dans
+      *                    SIGNON-LOG.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-SIGNLOG-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SIGNON-LOG.
+       COPY "sgnlog.cpy".
+
+       WORKING-STORAGE SECTION.
        01  WS_NOM PIC X(12).
-      *    12 caractères sont alloués. Si on ne les utilise pas tous, 
+      *    12 caractères sont alloués. Si on ne les utilise pas tous,
       *    ils seront remplacés par des espaces.
+       01  WS-SIGNLOG-STATUS PIC X(02).
+
        PROCEDURE DIVISION.
            DISPLAY 'Interaction utilisateur.'.
            DISPLAY 'Entrez votre ID.'
 
            ACCEPT WS_NOM.
-           
+
            DISPLAY 'Bienvenue ' WS_NOM.
+           PERFORM ECRIRE-SIGNON-LOG.
            STOP RUN.
-       
-       
\ No newline at end of file
+
+       ECRIRE-SIGNON-LOG.
+           OPEN EXTEND SIGNON-LOG
+           IF WS-SIGNLOG-STATUS = '05' OR WS-SIGNLOG-STATUS = '35'
+               OPEN OUTPUT SIGNON-LOG
+           END-IF
+           MOVE WS_NOM(1:10) TO SL-USER-ID
+           ACCEPT SL-SIGNON-DATE FROM DATE YYYYMMDD
+           ACCEPT SL-SIGNON-TIME FROM TIME
+           WRITE SIGNON-LOG-RECORD
+           CLOSE SIGNON-LOG.
