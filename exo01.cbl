@@ -1,17 +1,150 @@
-       IDENTIFICATION DIVISION. 
+       IDENTIFICATION DIVISION.
        PROGRAM-ID. EXERCICE1.
        AUTHOR. Roger.
+      *    Historique des modifications
+      *    2026-08-09  RN  Verification du mot de passe contre
+      *                    USER-MASTER, compteur de tentatives,
+      *                    expiration du mot de passe et code PIN.
+      *    2026-08-09  RN  Ajout de la trace de connexion dans
+      *                    SIGNON-LOG lors d'une connexion reussie.
 
-       DATA DIVISION. 
-       WORKING-STORAGE SECTION. 
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-MASTER ASSIGN TO "USRMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS USRMAST-KEY
+               FILE STATUS IS WS_USRMAST_STATUS.
+
+           SELECT SIGNON-LOG ASSIGN TO "SIGNLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS_SIGNLOG_STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-MASTER.
+       COPY "usrmast.cpy".
+
+       FD  SIGNON-LOG.
+       COPY "sgnlog.cpy".
+
+       WORKING-STORAGE SECTION.
        01  WS_PRENOM PIC x(10).
        01  WS_PASSWORD PIC x(4).
+       01  WS_PIN PIC X(04).
+       01  WS_NEW_PASSWORD PIC X(04).
+
+       01  WS_USRMAST_STATUS PIC X(02).
+           88  USRMAST-OK              VALUE '00'.
+
+       01  WS_SIGNLOG_STATUS PIC X(02).
+
+       01  WS_TODAY_DATE PIC 9(08).
+
+       01  WS_SIGNON_OK PIC X(01) VALUE 'N'.
+           88  SIGNON-SUCCESSFUL           VALUE 'Y'.
 
        PROCEDURE DIVISION.
-           DISPLAY 'Bonjour'.
-           DISPLAY 'Entrez votre nom:'.
-           ACCEPT WS_PRENOM.
-           DISPLAY WS_PRENOM ' entrez votre mot de passe'.
+       MAIN-LOGIC.
+           PERFORM OPEN-USER-MASTER
+           PERFORM GET-CREDENTIALS
+           PERFORM VALIDATE-SIGNON
+           PERFORM CLOSE-USER-MASTER
+           STOP RUN.
+
+       OPEN-USER-MASTER.
+           OPEN I-O USER-MASTER
+           IF NOT USRMAST-OK
+               DISPLAY 'Impossible d''ouvrir USER-MASTER, code '
+                   WS_USRMAST_STATUS
+               STOP RUN
+           END-IF.
+
+       GET-CREDENTIALS.
+           DISPLAY 'Bonjour'
+           DISPLAY 'Entrez votre nom:'
+           ACCEPT WS_PRENOM
+           DISPLAY WS_PRENOM ' entrez votre mot de passe'
            ACCEPT WS_PASSWORD.
-           DISPLAY 'Votre code est ' WS_PASSWORD.
-           STOP RUN.
\ No newline at end of file
+
+       VALIDATE-SIGNON.
+           MOVE WS_PRENOM TO UM-USER-ID
+           READ USER-MASTER
+               INVALID KEY
+                   DISPLAY 'Identifiant inconnu: ' WS_PRENOM
+           END-READ
+
+           IF USRMAST-OK
+               IF UM-DEACTIVATED
+                   DISPLAY 'Ce compte est desactive.'
+               ELSE
+                   IF UM-LOCKED
+                       DISPLAY 'Compte verrouille suite a trop de '
+                           'tentatives. Contactez le support.'
+                   ELSE
+                       IF WS_PASSWORD NOT = UM-PASSWORD
+                           PERFORM RECORD-FAILED-ATTEMPT
+                       ELSE
+                           PERFORM RECORD-SUCCESSFUL-PASSWORD
+                           PERFORM CHECK-PIN
+                           IF SIGNON-SUCCESSFUL
+                               IF UM-CHANGE-PWD-REQUIRED
+                                   PERFORM FORCE-PASSWORD-CHANGE
+                               END-IF
+                               PERFORM RECORD-SIGNON
+                               DISPLAY 'Bienvenue ' WS_PRENOM
+                           END-IF
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       RECORD-FAILED-ATTEMPT.
+           ADD 1 TO UM-FAILED-ATTEMPTS
+           IF UM-FAILED-ATTEMPTS >= 3
+               SET UM-LOCKED TO TRUE
+               REWRITE USRMAST-RECORD
+               DISPLAY 'Mot de passe incorrect. Compte verrouille.'
+           ELSE
+               REWRITE USRMAST-RECORD
+               DISPLAY 'Mot de passe incorrect.'
+           END-IF.
+
+       RECORD-SUCCESSFUL-PASSWORD.
+           MOVE 0 TO UM-FAILED-ATTEMPTS
+           REWRITE USRMAST-RECORD.
+
+       CHECK-PIN.
+           DISPLAY 'Entrez votre code PIN:'
+           ACCEPT WS_PIN
+           IF WS_PIN = UM-PIN
+               SET SIGNON-SUCCESSFUL TO TRUE
+           ELSE
+               MOVE 'N' TO WS_SIGNON_OK
+               DISPLAY 'Code PIN incorrect.'
+           END-IF.
+
+       FORCE-PASSWORD-CHANGE.
+           DISPLAY 'Votre mot de passe a expire. '
+               'Entrez un nouveau mot de passe:'
+           ACCEPT WS_NEW_PASSWORD
+           MOVE WS_NEW_PASSWORD TO UM-PASSWORD
+           ACCEPT WS_TODAY_DATE FROM DATE YYYYMMDD
+           MOVE WS_TODAY_DATE TO UM-PASSWORD-LAST-CHANGED
+           SET UM-CHANGE-PWD-NOT-REQD TO TRUE
+           REWRITE USRMAST-RECORD.
+
+       RECORD-SIGNON.
+           OPEN EXTEND SIGNON-LOG
+           IF WS_SIGNLOG_STATUS = '05' OR WS_SIGNLOG_STATUS = '35'
+               OPEN OUTPUT SIGNON-LOG
+           END-IF
+           MOVE WS_PRENOM TO SL-USER-ID
+           ACCEPT SL-SIGNON-DATE FROM DATE YYYYMMDD
+           ACCEPT SL-SIGNON-TIME FROM TIME
+           WRITE SIGNON-LOG-RECORD
+           CLOSE SIGNON-LOG.
+
+       CLOSE-USER-MASTER.
+           CLOSE USER-MASTER.
