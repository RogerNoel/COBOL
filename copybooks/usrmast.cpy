@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  USRMAST.CPY
+      *  Record layout for the USER-MASTER sign-on file.
+      *  Keyed on UM-USER-ID.  Shared by every program that opens
+      *  USER-MASTER so the layout only has to change in one place.
+      *****************************************************************
+       01  USRMAST-RECORD.
+           05  USRMAST-KEY.
+               10  UM-USER-ID              PIC X(10).
+           05  UM-PASSWORD                 PIC X(04).
+           05  UM-PIN                      PIC X(04).
+           05  UM-PASSWORD-LAST-CHANGED    PIC 9(08).
+           05  UM-FAILED-ATTEMPTS          PIC 9(01).
+           05  UM-STATUS-FLAGS.
+               10  UM-ACCOUNT-LOCKED       PIC X(01).
+                   88  UM-LOCKED                   VALUE 'Y'.
+                   88  UM-NOT-LOCKED               VALUE 'N'.
+               10  UM-MUST-CHANGE-PWD      PIC X(01).
+                   88  UM-CHANGE-PWD-REQUIRED      VALUE 'Y'.
+                   88  UM-CHANGE-PWD-NOT-REQD      VALUE 'N'.
+               10  UM-ACTIVE-STATUS        PIC X(01).
+                   88  UM-ACTIVE                   VALUE 'A'.
+                   88  UM-DEACTIVATED              VALUE 'D'.
+           05  FILLER                      PIC X(20).
