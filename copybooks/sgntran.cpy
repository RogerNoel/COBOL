@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  SGNTRAN.CPY
+      *  Record layout for the SIGNON-TRANS transaction file - one
+      *  sign-on attempt (USER-ID/password pair) per record, fed to
+      *  the batch sign-on driver.
+      *****************************************************************
+       01  SIGNON-TRANS-RECORD.
+           05  ST-USER-ID                  PIC X(10).
+           05  ST-PASSWORD                 PIC X(04).
+           05  FILLER                      PIC X(10).
