@@ -0,0 +1,9 @@
+      *****************************************************************
+      *  CHKPT.CPY
+      *  Record layout for the batch sign-on checkpoint/restart file.
+      *  One record only - rewritten after every checkpoint interval.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CK-LAST-USER-ID             PIC X(10).
+           05  CK-RECORD-COUNT             PIC 9(08).
+           05  FILLER                      PIC X(10).
