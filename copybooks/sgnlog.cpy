@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  SGNLOG.CPY
+      *  Record layout for the SIGNON-LOG audit trail.  One record is
+      *  written for every successful sign-on.  Shared by every
+      *  program that reads or writes SIGNON-LOG.
+      *****************************************************************
+       01  SIGNON-LOG-RECORD.
+           05  SL-USER-ID                  PIC X(10).
+           05  SL-SIGNON-DATE              PIC 9(08).
+           05  SL-SIGNON-TIME              PIC 9(08).
+           05  FILLER                      PIC X(10).
